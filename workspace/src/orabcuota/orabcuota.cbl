@@ -18,16 +18,80 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
+           SELECT ACCOUNT-MASTER ASSIGN TO "orabcuota-acctmast"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ACCT-NUMBER
+           FILE STATUS IS WS-ACCTM-STATUS.
+
+           SELECT JSON-FILE ASSIGN TO "orabcuota-output.json"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "orabcuota-audit"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT GL-FILE ASSIGN TO "orabcuota-gl-batch"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD LOAN.
-           01 LOAN-FILE PIC X(56).
+           01 LOAN-FILE PIC X(65).
 
        FD CUOTA.
            01 CUOTA-FILE.
                05 CUOTA-ACC  PIC X(29).
                05 CUOTA-DEL PIC X(1).
-               05 CUOTA-PAY PIC 9(7)V9(2).
+               05 CUOTA-PAY PIC S9(7)V9(2).
+               05 CUOTA-DEL2 PIC X(1).
+               05 CUOTA-CURR PIC X(3).
+
+       FD ACCOUNT-MASTER.
+           01 ACCOUNT-MASTER-REC.
+               05 ACCT-NUMBER PIC X(29).
+               05 ACCT-STATUS PIC X(1).
+                   88 ACCT-ACTIVE VALUE "A".
+                   88 ACCT-INACTIVE VALUE "I".
+               05 ACCT-LAST-RUN-DATE PIC X(10).
+               05 FILLER PIC X(15).
+
+       FD JSON-FILE.
+           01 JSON-REC PIC X(90).
+
+       FD AUDIT-FILE.
+           01 AUDIT-REC.
+               05 AUD-ACC       PIC X(29).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-DATE      PIC X(10).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-PRIN-AMT  PIC S9(7)      USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-INT-RATE  PIC S9(2)V9(2) USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-TIMEYR    PIC S9(2)      USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-PAYMENT   PIC S9(7)V9(2) USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-RC        PIC 9(3).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-MSG       PIC X(20).
+
+       FD GL-FILE.
+           01 GL-REC.
+               05 GL-JE-DATE    PIC X(10).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-ACCOUNT    PIC X(10).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-DRCR       PIC X(2).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-CURR       PIC X(3).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-AMOUNT     PIC S9(9)V9(2) USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-DESC       PIC X(30).
 
        WORKING-STORAGE SECTION.
            01 WS-LOAN.
@@ -40,16 +104,67 @@
                05 WS-INT PIC 9(2)V9(2).
                05 FILER PIC X(1).
                05 WS-YEAR PIC 9(2).
+               05 FILER PIC X(1).
+               05 WS-SPREAD PIC S9(1)V9(3) USAGE IS DISPLAY.
+               05 FILER PIC X(1).
+               05 WS-CURRENCY PIC X(3).
 
            01 WS-EOF PIC X(1) VALUE "N".
 
+           01 WS-ABORT PIC X(1) VALUE "N".
+               88 WS-RUN-ABORTED VALUE "Y".
+
+           01 WS-ACCTM-STATUS PIC X(2) VALUE SPACES.
+           01 WS-ACCT-REJECT PIC X(1) VALUE "N".
+               88 WS-ACCT-REJECTED VALUE "Y".
+           01 WS-REJ-COUNTER PIC 9(9) VALUE ZERO.
+
            01 PGMNAME PIC X(8).
+
+           01 WS-SDATE PIC 9(8) DISPLAY.
+           01 WS-TDATE REDEFINES WS-SDATE.
+               05 WS-TYEAR PIC X(4).
+               05 WS-TMONTH PIC X(2).
+               05 WS-TDAY PIC X(2).
+           01 WS-CDATE.
+               05 WS-CDAY PIC X(2).
+               05 FILLER VALUE "-".
+               05 WS-CMONTH PIC X(2).
+               05 FILLER VALUE "-".
+               05 WS-CYEAR PIC X(4).
+
+           01 WS-RUNPARM PIC X(10) VALUE SPACES.
+
+           01 WS-CUOTA-DELIM-CFG PIC X(5) VALUE SPACES.
+           01 WS-CUOTA-DELIM PIC X(1) VALUE ",".
+
+           01 WS-JSON-PAY-ED PIC -(8)9.99.
+
+           01 WS-DEFAULT-EURIBOR PIC S9(1)V9(3) VALUE 3.500.
+           01 WS-RATE-WARN-MSG PIC X(40)
+               VALUE "RATE LOOKUP FAILED - USING DEFAULT RATE".
+
            01 WS-DATE-LOGMSG.
                05 WS-MSG PIC X(14) VALUE "CURRENT DATE: ".
                05 WS-DATELOG PIC X(10).
            01 WS-END-LOGMSG.
                05 WS-MSG PIC X(25) VALUE "TOTAL RECORDS PROCESSED: ".
                05 WS-COUNTER PIC 9(9).
+           01 WS-SUM-PAY PIC S9(9)V9(2) VALUE ZERO.
+
+           01 WS-GL-CURR-MAX PIC 9(2) VALUE 10.
+           01 WS-GL-CURR-COUNT PIC 9(2) VALUE ZERO.
+           01 WS-GL-CURR-SUB PIC 9(2) VALUE ZERO.
+           01 WS-GL-CURR-FOUND PIC 9(2) VALUE ZERO.
+           01 WS-GL-CURR-TOTALS.
+               05 WS-GL-CURR-ENTRY OCCURS 10 TIMES.
+                   10 WS-GL-CURR-CODE PIC X(3).
+                   10 WS-GL-CURR-AMT  PIC S9(9)V9(2).
+
+           01 WS-GL-ACCT-RECV PIC X(10) VALUE "LOANREC01".
+           01 WS-GL-ACCT-CLR  PIC X(10) VALUE "LOANCLR01".
+           01 WS-GL-DESC      PIC X(30)
+               VALUE "ORABCUOTA QUOTA RUN CTL TOTAL".
       ****************************************************************
            01 LOAN-PARAMS.
                05 INPUT-MSG.
@@ -60,69 +175,255 @@
                    10 PAYMENT       PIC S9(7)V9(2) USAGE IS DISPLAY.
                    10 ERROR-MSG     PIC X(20).
 
-           01 INT-PARAMS.
-               05 INT-DATE          PIC X(10).
-               05 INT-EURIBOR       PIC S9(1)V9(3) USAGE IS DISPLAY.
+           COPY INT-COPYBOOK.
 
        PROCEDURE DIVISION.
 
            PERFORM 100-INIT.
 
-           PERFORM UNTIL WS-EOF='Y'
-               READ LOAN INTO WS-LOAN
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   IF WS-DATE = INT-DATE
-                      PERFORM 200-PROCESS
-                      WRITE CUOTA-FILE
-                      END-WRITE
-                   END-IF
-               END-READ
-           END-PERFORM.
-
-           PERFORM 300-WRAPUP.
+           IF WS-RUN-ABORTED
+              PERFORM 305-ABORT-WRAPUP
+           ELSE
+              PERFORM UNTIL WS-EOF='Y'
+                  READ LOAN INTO WS-LOAN
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                      IF WS-DATE = INT-DATE
+                         PERFORM 200-PROCESS
+                         IF NOT WS-ACCT-REJECTED
+                            WRITE CUOTA-FILE
+                            END-WRITE
+                         END-IF
+                      END-IF
+                  END-READ
+              END-PERFORM
+
+              PERFORM 300-WRAPUP
+           END-IF.
 
        100-INIT.
 
            OPEN INPUT LOAN.
            OPEN OUTPUT CUOTA.
+           OPEN OUTPUT JSON-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT GL-FILE.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCTM-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN ACCOUNT MASTER, STATUS: "
+                      WS-ACCTM-STATUS
+              MOVE 'Y' TO WS-ABORT
+           END-IF.
 
            MOVE ZEROES TO WS-COUNTER.
+           MOVE ZEROES TO WS-REJ-COUNTER.
+           MOVE ZEROES TO WS-SUM-PAY.
+           MOVE ZEROES TO WS-GL-CURR-COUNT.
+
+           ACCEPT WS-SDATE FROM DATE YYYYMMDD.
+           MOVE WS-TYEAR TO WS-CYEAR.
+           MOVE WS-TMONTH TO WS-CMONTH.
+           MOVE WS-TDAY TO WS-CDAY.
+
+           ACCEPT WS-RUNPARM FROM COMMAND-LINE.
+           IF WS-RUNPARM NOT = SPACES
+              MOVE WS-RUNPARM TO INT-DATE
+           ELSE
+              MOVE WS-CDATE TO INT-DATE
+           END-IF.
 
            CALL "getinterest" USING INT-PARAMS.
 
+           IF RETURN-CODE > 0
+              DISPLAY WS-RATE-WARN-MSG
+              DISPLAY "REQUESTED RATE DATE: " INT-DATE
+              MOVE WS-DEFAULT-EURIBOR TO INT-EURIBOR
+           END-IF.
+
            MOVE INT-DATE TO WS-DATELOG.
            DISPLAY WS-DATE-LOGMSG.
 
            DISPLAY "INT. RATE: " INT-EURIBOR.
 
+           ACCEPT WS-CUOTA-DELIM-CFG FROM ENVIRONMENT "CUOTA-DELIMITER".
+           EVALUATE WS-CUOTA-DELIM-CFG
+               WHEN "PIPE"
+                   MOVE "|" TO WS-CUOTA-DELIM
+               WHEN "NONE"
+                   MOVE SPACE TO WS-CUOTA-DELIM
+               WHEN OTHER
+                   MOVE "," TO WS-CUOTA-DELIM
+           END-EVALUATE.
+
 
        200-PROCESS.
 
-           MOVE WS-AMT TO PRIN-AMT.
-           MOVE INT-EURIBOR TO INT-RATE.
-           MOVE WS-YEAR TO TIMEYR.
+           MOVE 'N' TO WS-ACCT-REJECT.
+           MOVE WS-ACC TO ACCT-NUMBER.
+
+           READ ACCOUNT-MASTER
+              INVALID KEY
+                 MOVE 'Y' TO WS-ACCT-REJECT
+                 ADD 1 TO WS-REJ-COUNTER
+                 DISPLAY "REJECTED - UNKNOWN ACCOUNT: " WS-ACC
+              NOT INVALID KEY
+                 IF NOT ACCT-ACTIVE
+                    MOVE 'Y' TO WS-ACCT-REJECT
+                    ADD 1 TO WS-REJ-COUNTER
+                    DISPLAY "REJECTED - INACTIVE ACCOUNT: " WS-ACC
+                 ELSE
+                    IF ACCT-LAST-RUN-DATE = INT-DATE
+                       MOVE 'Y' TO WS-ACCT-REJECT
+                       ADD 1 TO WS-REJ-COUNTER
+                       DISPLAY "REJECTED - DUPLICATE ACCOUNT: " WS-ACC
+                    ELSE
+                       MOVE INT-DATE TO ACCT-LAST-RUN-DATE
+                       REWRITE ACCOUNT-MASTER-REC
+                    END-IF
+                 END-IF
+           END-READ.
+
+           IF NOT WS-ACCT-REJECTED
+              MOVE WS-AMT TO PRIN-AMT
+              COMPUTE INT-RATE = INT-EURIBOR + WS-SPREAD
+              MOVE WS-YEAR TO TIMEYR
+
+              CALL "loancalc" USING LOAN-PARAMS
+
+              PERFORM 220-WRITE-AUDIT
+
+              IF RETURN-CODE > 0
+                 MOVE 'Y' TO WS-ACCT-REJECT
+                 ADD 1 TO WS-REJ-COUNTER
+                 DISPLAY "REJECTED - LOANCALC ERROR: " WS-ACC
+                         " RC: " RETURN-CODE " " ERROR-MSG
+              ELSE
+                 ADD 1 TO WS-COUNTER
+                 ADD PAYMENT TO WS-SUM-PAY
+                 PERFORM 215-ACCUM-GL-CURRENCY
+                 MOVE WS-ACC TO CUOTA-ACC
+                 MOVE WS-CUOTA-DELIM TO CUOTA-DEL
+                 MOVE PAYMENT TO CUOTA-PAY
+                 MOVE WS-CUOTA-DELIM TO CUOTA-DEL2
+                 MOVE WS-CURRENCY TO CUOTA-CURR
+                 PERFORM 210-WRITE-JSON
+              END-IF
+           END-IF.
 
-           CALL "loancalc" USING LOAN-PARAMS.
+       210-WRITE-JSON.
+
+           MOVE PAYMENT TO WS-JSON-PAY-ED.
+           STRING '{"account":"' DELIMITED BY SIZE
+                  WS-ACC DELIMITED BY SPACE
+                  '","currency":"' DELIMITED BY SIZE
+                  WS-CURRENCY DELIMITED BY SIZE
+                  '","payment":' DELIMITED BY SIZE
+                  WS-JSON-PAY-ED DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+                  INTO JSON-REC
+           END-STRING.
+           WRITE JSON-REC.
+
+       215-ACCUM-GL-CURRENCY.
+
+      * Accumulate this run's GL total per currency rather than
+      * one currency-blind grand total, so 230-WRITE-GL-BATCH can
+      * post a balanced DR/CR pair per currency instead of adding
+      * e.g. USD and EUR payments together.
+           MOVE ZERO TO WS-GL-CURR-FOUND.
+           PERFORM 216-FIND-GL-CURRENCY
+               VARYING WS-GL-CURR-SUB FROM 1 BY 1
+               UNTIL WS-GL-CURR-SUB > WS-GL-CURR-COUNT.
+
+           IF WS-GL-CURR-FOUND = ZERO
+              IF WS-GL-CURR-COUNT < WS-GL-CURR-MAX
+                 ADD 1 TO WS-GL-CURR-COUNT
+                 MOVE WS-CURRENCY TO WS-GL-CURR-CODE(WS-GL-CURR-COUNT)
+                 MOVE PAYMENT TO WS-GL-CURR-AMT(WS-GL-CURR-COUNT)
+              ELSE
+                 DISPLAY "GL CURRENCY TABLE FULL, DROPPING: "
+                         WS-CURRENCY
+              END-IF
+           ELSE
+              ADD PAYMENT TO WS-GL-CURR-AMT(WS-GL-CURR-FOUND)
+           END-IF.
 
-           IF RETURN-CODE > 0
-              MOVE 'Y' TO WS-EOF
+       216-FIND-GL-CURRENCY.
+
+           IF WS-GL-CURR-FOUND = ZERO
+              AND WS-GL-CURR-CODE(WS-GL-CURR-SUB) = WS-CURRENCY
+                 MOVE WS-GL-CURR-SUB TO WS-GL-CURR-FOUND
            END-IF.
 
-           ADD 1 TO WS-COUNTER.
-           MOVE WS-ACC TO CUOTA-ACC.
-           MOVE "," TO CUOTA-DEL.
-           MOVE PAYMENT TO CUOTA-PAY.
+       220-WRITE-AUDIT.
+
+           MOVE WS-ACC TO AUD-ACC.
+           MOVE INT-DATE TO AUD-DATE.
+           MOVE PRIN-AMT TO AUD-PRIN-AMT.
+           MOVE INT-RATE TO AUD-INT-RATE.
+           MOVE TIMEYR TO AUD-TIMEYR.
+           MOVE PAYMENT TO AUD-PAYMENT.
+           MOVE RETURN-CODE TO AUD-RC.
+           MOVE ERROR-MSG TO AUD-MSG.
+           WRITE AUDIT-REC.
 
        300-WRAPUP.
 
+           PERFORM 230-WRITE-GL-BATCH.
+
            CLOSE LOAN.
            CLOSE CUOTA.
+           CLOSE JSON-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE GL-FILE.
+           CLOSE ACCOUNT-MASTER.
            DISPLAY WS-END-LOGMSG.
+           DISPLAY "ACCOUNTS REJECTED: " WS-REJ-COUNTER.
+           DISPLAY "TOTAL PAYMENT SUM: " WS-SUM-PAY.
 
            MOVE 0 TO RETURN-CODE.
 
            GOBACK.
+
+       305-ABORT-WRAPUP.
+
+           CLOSE LOAN.
+           CLOSE CUOTA.
+           CLOSE JSON-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE GL-FILE.
+
+           MOVE 96 TO RETURN-CODE.
+
+           GOBACK.
+
+       230-WRITE-GL-BATCH.
+
+      * One balanced journal entry pair per currency: debit the loans
+      * receivable control account and credit the quota clearing
+      * account for that currency's total of the quotas this run
+      * produced, instead of mixing currencies into one total.
+           PERFORM 231-WRITE-GL-ENTRY
+               VARYING WS-GL-CURR-SUB FROM 1 BY 1
+               UNTIL WS-GL-CURR-SUB > WS-GL-CURR-COUNT.
+
+       231-WRITE-GL-ENTRY.
+
+           MOVE WS-CDATE TO GL-JE-DATE.
+           MOVE WS-GL-ACCT-RECV TO GL-ACCOUNT.
+           MOVE "DR" TO GL-DRCR.
+           MOVE WS-GL-CURR-CODE(WS-GL-CURR-SUB) TO GL-CURR.
+           MOVE WS-GL-CURR-AMT(WS-GL-CURR-SUB) TO GL-AMOUNT.
+           MOVE WS-GL-DESC TO GL-DESC.
+           WRITE GL-REC.
+
+           MOVE WS-CDATE TO GL-JE-DATE.
+           MOVE WS-GL-ACCT-CLR TO GL-ACCOUNT.
+           MOVE "CR" TO GL-DRCR.
+           MOVE WS-GL-CURR-CODE(WS-GL-CURR-SUB) TO GL-CURR.
+           MOVE WS-GL-CURR-AMT(WS-GL-CURR-SUB) TO GL-AMOUNT.
+           MOVE WS-GL-DESC TO GL-DESC.
+           WRITE GL-REC.
       ******************************************************************
 
 
