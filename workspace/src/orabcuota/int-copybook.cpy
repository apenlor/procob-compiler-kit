@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPYBOOK: INT-PARAMS
+      * PURPOSE : Define input and output fields for the EURIBOR rate
+      *           lookup service (CALL "getinterest").
+      ******************************************************************
+
+       01  INT-PARAMS.
+           05  INT-DATE          PIC X(10).
+           05  INT-EURIBOR       PIC S9(1)V9(3) USAGE IS DISPLAY.
