@@ -0,0 +1,61 @@
+      ******************************************************************
+      *
+      * EURIBOR Rate Lookup Service
+      * ============================
+      *
+      * Looks up the EURIBOR rate in effect on INT-DATE from the rate
+      * history file, so a batch can be rerun with the rate that was
+      * actually in effect on a prior day instead of whatever is
+      * current right now.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getinterest.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EURIBOR-RATES ASSIGN TO "euribor-rates"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS RATE-DATE
+           FILE STATUS IS WS-RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EURIBOR-RATES.
+           01 EURIBOR-RATE-REC.
+               05 RATE-DATE  PIC X(10).
+               05 RATE-VALUE PIC S9(1)V9(3) USAGE IS DISPLAY.
+
+       WORKING-STORAGE SECTION.
+           01 WS-RATE-STATUS PIC X(2) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY INT-COPYBOOK.
+
+       PROCEDURE DIVISION USING BY REFERENCE INT-PARAMS.
+
+           PERFORM 100-LOOKUP-RATE.
+           PERFORM 900-WRAPUP.
+
+       100-LOOKUP-RATE.
+
+           OPEN INPUT EURIBOR-RATES.
+           IF WS-RATE-STATUS NOT = "00"
+              MOVE 98 TO RETURN-CODE
+           ELSE
+              MOVE INT-DATE TO RATE-DATE
+              READ EURIBOR-RATES
+                 INVALID KEY
+                    MOVE 99 TO RETURN-CODE
+                 NOT INVALID KEY
+                    MOVE RATE-VALUE TO INT-EURIBOR
+                    MOVE 0 TO RETURN-CODE
+              END-READ
+              CLOSE EURIBOR-RATES
+           END-IF.
+
+       900-WRAPUP.
+
+           GOBACK.
+      ******************************************************************
