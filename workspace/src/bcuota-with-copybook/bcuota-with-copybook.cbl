@@ -13,24 +13,193 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
-           SELECT CUOTA ASSIGN TO "bcuota-output"
+           SELECT CUOTA ASSIGN TO WS-CUOTA-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "bcuota-checkpoint"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT COMPLETED-FILE ASSIGN TO "bcuota-completed-range"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-COMPL-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "bcuota-reject"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT DISCARD-FILE ASSIGN TO "bcuota-discard"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT RECON-FILE ASSIGN TO "bcuota-recon"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT SCHEDULE-FILE ASSIGN TO "bcuota-schedule"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT JSON-FILE ASSIGN TO WS-JSON-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "bcuota-audit"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT GL-FILE ASSIGN TO "bcuota-gl-batch"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "account-master"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ACCT-NUMBER
+           FILE STATUS IS WS-ACCTM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD LOAN.
-           01 LOAN-FILE PIC X(56).
+           01 LOAN-FILE PIC X(70).
 
        FD CUOTA.
            01 CUOTA-FILE.
                05 CUOTA-ACC  PIC X(29).
                05 CUOTA-DEL PIC X(1).
-               05 CUOTA-PAY PIC 9(7)V9(2).
+               05 CUOTA-PAY PIC S9(7)V9(2).
+               05 CUOTA-DEL2 PIC X(1).
+               05 CUOTA-CURR PIC X(3).
+
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC.
+               05 CKPT-FROM PIC 9(8).
+               05 FILLER PIC X(1).
+               05 CKPT-TO PIC 9(8).
+               05 FILLER PIC X(1).
+               05 CKPT-LAST-ACC PIC X(29).
+               05 FILLER PIC X(1).
+               05 CKPT-READ-COUNTER PIC 9(9).
+               05 FILLER PIC X(1).
+               05 CKPT-WRITE-COUNTER PIC 9(9).
+               05 FILLER PIC X(1).
+               05 CKPT-DISC-COUNTER PIC 9(9).
+               05 FILLER PIC X(1).
+               05 CKPT-REJ-COUNTER PIC 9(9).
+               05 FILLER PIC X(1).
+               05 CKPT-SKIP-COUNTER PIC 9(9).
+               05 FILLER PIC X(1).
+               05 CKPT-SUM-PAY PIC S9(9)V9(2).
+               05 FILLER PIC X(1).
+               05 CKPT-GL-CURR-COUNT PIC 9(2).
+               05 CKPT-GL-CURR-TOTALS.
+                   10 CKPT-GL-CURR-ENTRY OCCURS 10 TIMES.
+                       15 CKPT-GL-CURR-CODE PIC X(3).
+                       15 CKPT-GL-CURR-AMT  PIC S9(9)V9(2).
+               05 FILLER PIC X(1).
+               05 CKPT-INPUT-SEQ PIC 9(9).
+
+       FD COMPLETED-FILE.
+           01 COMPLETED-REC.
+               05 COMPL-FROM PIC 9(8).
+               05 FILLER PIC X(1).
+               05 COMPL-TO PIC 9(8).
+
+       FD REJECT-FILE.
+           01 REJECT-REC.
+               05 REJ-ACC  PIC X(29).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 REJ-DATE PIC X(10).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 REJ-RC PIC 9(3).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 REJ-MSG PIC X(20).
+
+       FD DISCARD-FILE.
+           01 DISCARD-REC.
+               05 DSC-ACC  PIC X(29).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 DSC-DATE PIC X(10).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 DSC-RUNDATE PIC X(10).
+
+       FD RECON-FILE.
+           01 RECON-REC PIC X(80).
+
+       FD SCHEDULE-FILE.
+           01 SCHEDULE-REC.
+               05 SCH-ACC  PIC X(29).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 SCH-MONTH PIC 9(3).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 SCH-PRINCIPAL PIC S9(7)V9(2).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 SCH-INTEREST PIC S9(7)V9(2).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 SCH-BALANCE PIC S9(9)V9(2).
+
+       FD JSON-FILE.
+           01 JSON-REC PIC X(90).
+
+       FD AUDIT-FILE.
+           01 AUDIT-REC.
+               05 AUD-ACC       PIC X(29).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-DATE      PIC X(10).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-PRIN-AMT  PIC S9(7)      USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-INT-RATE  PIC S9(2)V9(2) USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-TIMEYR    PIC S9(2)      USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-PAYMENT   PIC S9(7)V9(2) USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-RC        PIC 9(3).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-MSG       PIC X(20).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-LOAN-TYPE PIC X(1).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-GRACE-MONTHS PIC 9(2).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 AUD-BALLOON-PCT PIC 9(2)V9(2).
+
+       FD GL-FILE.
+           01 GL-REC.
+               05 GL-JE-DATE    PIC X(10).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-ACCOUNT    PIC X(10).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-DRCR       PIC X(2).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-CURR       PIC X(3).
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-AMOUNT     PIC S9(9)V9(2) USAGE IS DISPLAY.
+               05 FILLER        PIC X(1) VALUE SPACE.
+               05 GL-DESC       PIC X(30).
+
+       FD ACCOUNT-MASTER.
+           01 ACCOUNT-MASTER-REC.
+               05 ACCT-NUMBER PIC X(29).
+               05 ACCT-STATUS PIC X(1).
+                   88 ACCT-ACTIVE VALUE "A".
+                   88 ACCT-INACTIVE VALUE "I".
+               05 ACCT-LAST-RUN-DATE PIC 9(8).
+               05 FILLER PIC X(17).
 
        WORKING-STORAGE SECTION.
            01 WS-LOAN.
                05 WS-DATE PIC X(10).
+               05 WS-DATE-R REDEFINES WS-DATE.
+                   10 WS-DATE-DD PIC X(2).
+                   10 FILLER PIC X(1).
+                   10 WS-DATE-MM PIC X(2).
+                   10 FILLER PIC X(1).
+                   10 WS-DATE-YYYY PIC X(4).
                05 FILER PIC X(1).
                05 WS-ACC  PIC X(29).
                05 FILER PIC X(1).
@@ -39,6 +208,14 @@
                05 WS-INT PIC 9(2)V9(2).
                05 FILER PIC X(1).
                05 WS-YEAR PIC 9(2).
+               05 FILER PIC X(1).
+               05 WS-LOAN-TYPE PIC X(1).
+               05 FILER PIC X(1).
+               05 WS-GRACE-MONTHS PIC 9(2).
+               05 FILER PIC X(1).
+               05 WS-BALLOON-PCT PIC 9(2)V9(2).
+               05 FILER PIC X(1).
+               05 WS-CURRENCY PIC X(3).
 
            01 WS-SDATE PIC 9(8) DISPLAY.
            01 WS-TDATE REDEFINES WS-SDATE.
@@ -53,13 +230,107 @@
                05 WS-CYEAR PIC X(4).
 
            01 WS-EOF PIC X(1) VALUE "N".
+           01 WS-REJECT PIC X(1) VALUE "N".
+               88 WS-REJECTED VALUE "Y".
+           01 WS-INRANGE PIC X(1) VALUE "N".
+               88 WS-IN-RUN-RANGE VALUE "Y".
+
+           01 WS-CUOTA-PATH PIC X(40) VALUE SPACES.
+           01 WS-JSON-PATH PIC X(45) VALUE SPACES.
+           01 WS-JSON-PAY-ED PIC -(8)9.99.
+
+           01 WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+           01 WS-RESUMING PIC X(1) VALUE "N".
+               88 WS-IS-RESUMING VALUE "Y".
+           01 WS-PAST-CKPT PIC X(1) VALUE "Y".
+               88 WS-PAST-CHECKPOINT VALUE "Y".
+           01 WS-RESUME-ACC PIC X(29) VALUE SPACES.
+           01 WS-INPUT-SEQ PIC 9(9) VALUE ZERO.
+           01 WS-RESUME-SEQ PIC 9(9) VALUE ZERO.
+
+           01 WS-COMPL-STATUS PIC X(2) VALUE SPACES.
+           01 WS-ABORT PIC X(1) VALUE "N".
+               88 WS-RUN-ABORTED VALUE "Y".
+
+           01 WS-ACCTM-STATUS PIC X(2) VALUE SPACES.
+           01 WS-ACCT-REJECT PIC X(1) VALUE "N".
+               88 WS-ACCT-REJECTED VALUE "Y".
+
+           01 WS-SCH-MONTHS PIC 9(3) VALUE ZERO.
+           01 WS-SCH-GRACE-MOS PIC 9(3) VALUE ZERO.
+           01 WS-SCH-IDX PIC 9(3) VALUE ZERO.
+           01 WS-SCH-RATE USAGE IS COMP-2.
+           01 WS-SCH-BALANCE USAGE IS COMP-2.
+           01 WS-SCH-INT USAGE IS COMP-2.
+           01 WS-SCH-PRIN USAGE IS COMP-2.
+
+           01 WS-RUNPARM PIC X(40) VALUE SPACES.
+           01 WS-RUNPARM-FROM PIC X(8) VALUE SPACES.
+           01 WS-RUNPARM-TO PIC X(8) VALUE SPACES.
+
+           01 WS-CUOTA-DELIM-CFG PIC X(5) VALUE SPACES.
+           01 WS-CUOTA-DELIM PIC X(1) VALUE ",".
+
+           01 WS-RUN-FROM-YMD PIC 9(8).
+           01 WS-RUN-TO-YMD PIC 9(8).
+
+           01 WS-DATE-YMD-X.
+               05 WS-DATE-YMD-YYYY PIC X(4).
+               05 WS-DATE-YMD-MM PIC X(2).
+               05 WS-DATE-YMD-DD PIC X(2).
+           01 WS-DATE-YMD REDEFINES WS-DATE-YMD-X PIC 9(8).
 
            01 WS-DATE-LOGMSG.
                05 WS-MSG PIC X(14) VALUE "CURRENT DATE: ".
                05 WS-DATELOG PIC X(10).
+           01 WS-RUNRANGE-LOGMSG.
+               05 WS-MSG PIC X(18) VALUE "RUN DATE RANGE:   ".
+               05 WS-RFROMLOG PIC 9(8).
+               05 FILLER PIC X(3) VALUE " TO".
+               05 WS-RTOLOG PIC 9(8).
            01 WS-END-LOGMSG.
                05 WS-MSG PIC X(25) VALUE "TOTAL RECORDS PROCESSED: ".
                05 WS-COUNTER PIC 9(9).
+           01 WS-DISC-COUNTER PIC 9(9) VALUE ZERO.
+           01 WS-READ-COUNTER PIC 9(9) VALUE ZERO.
+           01 WS-REJ-COUNTER PIC 9(9) VALUE ZERO.
+           01 WS-CKPT-SKIP-COUNTER PIC 9(9) VALUE ZERO.
+           01 WS-SUM-PAY PIC S9(9)V9(2) VALUE ZERO.
+
+           01 WS-GL-CURR-MAX PIC 9(2) VALUE 10.
+           01 WS-GL-CURR-COUNT PIC 9(2) VALUE ZERO.
+           01 WS-GL-CURR-SUB PIC 9(2) VALUE ZERO.
+           01 WS-GL-CURR-FOUND PIC 9(2) VALUE ZERO.
+           01 WS-GL-CURR-TOTALS.
+               05 WS-GL-CURR-ENTRY OCCURS 10 TIMES.
+                   10 WS-GL-CURR-CODE PIC X(3).
+                   10 WS-GL-CURR-AMT  PIC S9(9)V9(2).
+
+           01 WS-RECON-TITLE PIC X(80)
+               VALUE "BCUOTA RECONCILIATION REPORT".
+           01 WS-RECON-READ.
+               05 FILLER PIC X(25) VALUE "RECORDS READ:           ".
+               05 RPT-READ PIC ZZZ,ZZZ,ZZ9.
+           01 WS-RECON-WRITTEN.
+               05 FILLER PIC X(25) VALUE "RECORDS WRITTEN:        ".
+               05 RPT-WRITTEN PIC ZZZ,ZZZ,ZZ9.
+           01 WS-RECON-DISCARDED.
+               05 FILLER PIC X(25) VALUE "RECORDS DISCARDED:      ".
+               05 RPT-DISCARDED PIC ZZZ,ZZZ,ZZ9.
+           01 WS-RECON-REJECTED.
+               05 FILLER PIC X(25) VALUE "RECORDS REJECTED:       ".
+               05 RPT-REJECTED PIC ZZZ,ZZZ,ZZ9.
+           01 WS-RECON-SKIPPED.
+               05 FILLER PIC X(25) VALUE "RECORDS SKIPPED (CKPT): ".
+               05 RPT-SKIPPED PIC ZZZ,ZZZ,ZZ9.
+           01 WS-RECON-SUMPAY.
+               05 FILLER PIC X(25) VALUE "SUM OF CUOTA-PAY:       ".
+               05 RPT-SUMPAY PIC -ZZZ,ZZZ,ZZ9.99.
+
+           01 WS-GL-ACCT-RECV PIC X(10) VALUE "LOANREC01".
+           01 WS-GL-ACCT-CLR  PIC X(10) VALUE "LOANCLR01".
+           01 WS-GL-DESC      PIC X(30)
+               VALUE "BCUOTA QUOTA RUN CONTROL TOTAL".
       ****************************************************************
        COPY LOAN-COPYBOOK.
 
@@ -67,26 +338,61 @@
 
            PERFORM 100-INIT.
 
-           PERFORM UNTIL WS-EOF='Y'
-               READ LOAN INTO WS-LOAN
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   IF WS-DATE = WS-CDATE
-                      PERFORM 200-PROCESS
-                      WRITE CUOTA-FILE
-                      END-WRITE
-                   END-IF
-               END-READ
-           END-PERFORM.
+           IF NOT WS-RUN-ABORTED
+              PERFORM UNTIL WS-EOF='Y'
+                  READ LOAN INTO WS-LOAN
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                      PERFORM 150-CHECK-RUN-DATE
+                      ADD 1 TO WS-INPUT-SEQ
+                      IF WS-IN-RUN-RANGE
+                         IF WS-IS-RESUMING AND NOT WS-PAST-CHECKPOINT
+                            ADD 1 TO WS-CKPT-SKIP-COUNTER
+                            IF WS-INPUT-SEQ = WS-RESUME-SEQ
+                               MOVE 'Y' TO WS-PAST-CKPT
+                            END-IF
+                         ELSE
+                            ADD 1 TO WS-READ-COUNTER
+                            PERFORM 200-PROCESS
+                            IF NOT WS-REJECTED
+                               WRITE CUOTA-FILE
+                               END-WRITE
+                            END-IF
+                            PERFORM 400-UPDATE-CHECKPOINT
+                         END-IF
+                      ELSE
+                         IF WS-IS-RESUMING AND NOT WS-PAST-CHECKPOINT
+                            ADD 1 TO WS-CKPT-SKIP-COUNTER
+                            IF WS-INPUT-SEQ = WS-RESUME-SEQ
+                               MOVE 'Y' TO WS-PAST-CKPT
+                            END-IF
+                         ELSE
+                            ADD 1 TO WS-READ-COUNTER
+                            PERFORM 160-DISCARD
+                            PERFORM 400-UPDATE-CHECKPOINT
+                         END-IF
+                      END-IF
+                  END-READ
+              END-PERFORM
+
+              PERFORM 300-WRAPUP
+           END-IF.
 
-           PERFORM 300-WRAPUP.
+           CLOSE LOAN.
+           GOBACK.
 
        100-INIT.
 
            OPEN INPUT LOAN.
-           OPEN OUTPUT CUOTA.
 
            MOVE ZEROES TO WS-COUNTER.
+           MOVE ZEROES TO WS-DISC-COUNTER.
+           MOVE ZEROES TO WS-READ-COUNTER.
+           MOVE ZEROES TO WS-REJ-COUNTER.
+           MOVE ZEROES TO WS-CKPT-SKIP-COUNTER.
+           MOVE ZEROES TO WS-SUM-PAY.
+           MOVE ZEROES TO WS-GL-CURR-COUNT.
+           MOVE ZEROES TO WS-INPUT-SEQ.
 
            ACCEPT WS-SDATE FROM DATE YYYYMMDD.
            MOVE WS-TYEAR TO WS-CYEAR.
@@ -95,32 +401,484 @@
            MOVE WS-CDATE TO WS-DATELOG
            DISPLAY WS-DATE-LOGMSG.
 
+           MOVE WS-SDATE TO WS-RUN-FROM-YMD.
+           MOVE WS-SDATE TO WS-RUN-TO-YMD.
+
+           ACCEPT WS-RUNPARM FROM COMMAND-LINE.
+           IF WS-RUNPARM NOT = SPACES
+              UNSTRING WS-RUNPARM DELIMITED BY ALL SPACE
+                  INTO WS-RUNPARM-FROM WS-RUNPARM-TO
+              END-UNSTRING
+              MOVE WS-RUNPARM-FROM TO WS-RUN-FROM-YMD
+              IF WS-RUNPARM-TO NOT = SPACES
+                 MOVE WS-RUNPARM-TO TO WS-RUN-TO-YMD
+              ELSE
+                 MOVE WS-RUNPARM-FROM TO WS-RUN-TO-YMD
+              END-IF
+           END-IF.
+
+           MOVE WS-RUN-FROM-YMD TO WS-RFROMLOG.
+           MOVE WS-RUN-TO-YMD TO WS-RTOLOG.
+           DISPLAY WS-RUNRANGE-LOGMSG.
+
+           ACCEPT WS-CUOTA-DELIM-CFG FROM ENVIRONMENT "CUOTA-DELIMITER".
+           EVALUATE WS-CUOTA-DELIM-CFG
+               WHEN "PIPE"
+                   MOVE "|" TO WS-CUOTA-DELIM
+               WHEN "NONE"
+                   MOVE SPACE TO WS-CUOTA-DELIM
+               WHEN OTHER
+                   MOVE "," TO WS-CUOTA-DELIM
+           END-EVALUATE.
+
+           STRING "bcuota-output-" DELIMITED BY SIZE
+                  WS-RUN-FROM-YMD DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-RUN-TO-YMD DELIMITED BY SIZE
+                  INTO WS-CUOTA-PATH
+           END-STRING.
+
+           STRING WS-CUOTA-PATH DELIMITED BY SPACE
+                  ".json" DELIMITED BY SIZE
+                  INTO WS-JSON-PATH
+           END-STRING.
+
+           PERFORM 170-CHECK-CHECKPOINT.
+           PERFORM 172-CHECK-COMPLETED-RANGE.
+
+           IF NOT WS-RUN-ABORTED
+              IF WS-IS-RESUMING
+                 DISPLAY "RESTARTING BCUOTA AFTER ACCOUNT: "
+                         WS-RESUME-ACC
+                 OPEN EXTEND CUOTA
+                 OPEN EXTEND REJECT-FILE
+                 OPEN EXTEND DISCARD-FILE
+                 OPEN EXTEND SCHEDULE-FILE
+                 OPEN EXTEND JSON-FILE
+                 OPEN EXTEND AUDIT-FILE
+              ELSE
+                 OPEN OUTPUT CUOTA
+                 OPEN OUTPUT REJECT-FILE
+                 OPEN OUTPUT DISCARD-FILE
+                 OPEN OUTPUT SCHEDULE-FILE
+                 OPEN OUTPUT JSON-FILE
+                 OPEN OUTPUT AUDIT-FILE
+              END-IF
+
+              OPEN OUTPUT RECON-FILE
+              OPEN OUTPUT GL-FILE
+
+              OPEN I-O ACCOUNT-MASTER
+              IF WS-ACCTM-STATUS NOT = "00"
+                 DISPLAY "UNABLE TO OPEN ACCOUNT MASTER, STATUS: "
+                         WS-ACCTM-STATUS
+                 MOVE 'Y' TO WS-ABORT
+                 MOVE 96 TO RETURN-CODE
+              END-IF
+           END-IF.
+
+       172-CHECK-COMPLETED-RANGE.
+
+      * COMPLETED-FILE holds only the most recently completed run
+      * range. 100-INIT truncates CUOTA/REJECT-FILE/DISCARD-FILE/
+      * SCHEDULE-FILE/JSON-FILE/AUDIT-FILE with OPEN OUTPUT whenever
+      * it is not resuming a checkpoint, so an operator who reruns the
+      * exact range that just finished successfully would otherwise
+      * wipe that range's dated output files and have every record
+      * rejected as a duplicate account run. Refuse the run instead.
+           IF NOT WS-IS-RESUMING
+              OPEN INPUT COMPLETED-FILE
+              IF WS-COMPL-STATUS = "00"
+                 READ COMPLETED-FILE
+                 NOT AT END
+                    IF COMPL-FROM = WS-RUN-FROM-YMD
+                       AND COMPL-TO = WS-RUN-TO-YMD
+                       DISPLAY "RANGE " WS-RUN-FROM-YMD
+                               " TO " WS-RUN-TO-YMD
+                               " WAS ALREADY COMPLETED, REFUSING RUN"
+                       MOVE 'Y' TO WS-ABORT
+                       MOVE 95 TO RETURN-CODE
+                    END-IF
+                 END-READ
+                 CLOSE COMPLETED-FILE
+              END-IF
+           END-IF.
+
+       170-CHECK-CHECKPOINT.
+
+           MOVE 'N' TO WS-RESUMING.
+           MOVE 'Y' TO WS-PAST-CKPT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+              NOT AT END
+                 IF CKPT-FROM = WS-RUN-FROM-YMD
+                    AND CKPT-TO = WS-RUN-TO-YMD
+                    MOVE 'Y' TO WS-RESUMING
+                    MOVE 'N' TO WS-PAST-CKPT
+                    MOVE CKPT-LAST-ACC TO WS-RESUME-ACC
+                    MOVE CKPT-READ-COUNTER TO WS-READ-COUNTER
+                    MOVE CKPT-WRITE-COUNTER TO WS-COUNTER
+                    MOVE CKPT-DISC-COUNTER TO WS-DISC-COUNTER
+                    MOVE CKPT-REJ-COUNTER TO WS-REJ-COUNTER
+                    MOVE CKPT-SKIP-COUNTER TO WS-CKPT-SKIP-COUNTER
+                    MOVE CKPT-SUM-PAY TO WS-SUM-PAY
+                    MOVE CKPT-GL-CURR-COUNT TO WS-GL-CURR-COUNT
+                    MOVE CKPT-GL-CURR-TOTALS TO WS-GL-CURR-TOTALS
+                    MOVE CKPT-INPUT-SEQ TO WS-RESUME-SEQ
+                 END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       150-CHECK-RUN-DATE.
+
+           MOVE WS-DATE-YYYY TO WS-DATE-YMD-YYYY.
+           MOVE WS-DATE-MM TO WS-DATE-YMD-MM.
+           MOVE WS-DATE-DD TO WS-DATE-YMD-DD.
+
+           IF WS-DATE-YMD >= WS-RUN-FROM-YMD
+              AND WS-DATE-YMD <= WS-RUN-TO-YMD
+              MOVE 'Y' TO WS-INRANGE
+           ELSE
+              MOVE 'N' TO WS-INRANGE
+           END-IF.
+
+       160-DISCARD.
+
+           MOVE WS-ACC TO DSC-ACC.
+           MOVE WS-DATE TO DSC-DATE.
+           MOVE WS-CDATE TO DSC-RUNDATE.
+           ADD 1 TO WS-DISC-COUNTER.
+           WRITE DISCARD-REC.
+
        200-PROCESS.
 
-           MOVE WS-AMT TO PRIN-AMT.
-           MOVE WS-INT TO INT-RATE.
-           MOVE WS-YEAR TO TIMEYR.
+           MOVE 'N' TO WS-REJECT.
+           PERFORM 180-LOOKUP-ACCOUNT.
+
+           IF WS-ACCT-REJECTED
+              MOVE 'Y' TO WS-REJECT
+              ADD 1 TO WS-REJ-COUNTER
+              WRITE REJECT-REC
+              END-WRITE
+           ELSE
+              MOVE WS-AMT TO PRIN-AMT
+              MOVE WS-INT TO INT-RATE
+              MOVE WS-YEAR TO TIMEYR
+              IF WS-LOAN-TYPE = SPACE
+      * Pre-grace/balloon LOAN records had no LOAN-TYPE column and
+      * read in as spaces once padded into this layout. Default those
+      * to level amortization rather than rejecting them, so existing
+      * input feeds do not start failing the day this layout shipped.
+                 MOVE "L" TO LOAN-TYPE
+              ELSE
+                 MOVE WS-LOAN-TYPE TO LOAN-TYPE
+              END-IF
+              MOVE WS-GRACE-MONTHS TO GRACE-MONTHS
+              MOVE WS-BALLOON-PCT TO BALLOON-PCT
+
+              CALL "loancalc-with-copybook" USING LOAN-PARAMS
 
-           CALL "loancalc-with-copybook" USING LOAN-PARAMS.
+              PERFORM 290-WRITE-AUDIT
 
-           IF RETURN-CODE > 0
-              MOVE 'Y' TO WS-EOF
+              IF RETURN-CODE > 0
+                 MOVE 'Y' TO WS-REJECT
+                 ADD 1 TO WS-REJ-COUNTER
+                 MOVE WS-ACC TO REJ-ACC
+                 MOVE WS-DATE TO REJ-DATE
+                 MOVE RETURN-CODE TO REJ-RC
+                 MOVE ERROR-MSG TO REJ-MSG
+                 WRITE REJECT-REC
+                 END-WRITE
+              ELSE
+                 IF PAYMENT < 0
+                    MOVE 'Y' TO WS-REJECT
+                    ADD 1 TO WS-REJ-COUNTER
+                    MOVE WS-ACC TO REJ-ACC
+                    MOVE WS-DATE TO REJ-DATE
+                    MOVE 90 TO REJ-RC
+                    MOVE "NEGATIVE PAYMENT AMT" TO REJ-MSG
+                    WRITE REJECT-REC
+                    END-WRITE
+                 ELSE
+                    ADD 1 TO WS-COUNTER
+                    ADD PAYMENT TO WS-SUM-PAY
+                    PERFORM 280-ACCUM-GL-CURRENCY
+                    MOVE WS-ACC TO CUOTA-ACC
+                    MOVE WS-CUOTA-DELIM TO CUOTA-DEL
+                    MOVE PAYMENT TO CUOTA-PAY
+                    MOVE WS-CUOTA-DELIM TO CUOTA-DEL2
+                    MOVE WS-CURRENCY TO CUOTA-CURR
+                    PERFORM 250-BUILD-SCHEDULE
+                    PERFORM 270-WRITE-JSON
+                    PERFORM 295-MARK-ACCOUNT-RUN
+                 END-IF
+              END-IF
            END-IF.
 
-           ADD 1 TO WS-COUNTER.
-           MOVE WS-ACC TO CUOTA-ACC.
-           MOVE "," TO CUOTA-DEL.
-           MOVE PAYMENT TO CUOTA-PAY.
+       180-LOOKUP-ACCOUNT.
+
+           MOVE 'N' TO WS-ACCT-REJECT.
+           MOVE WS-ACC TO ACCT-NUMBER.
+           MOVE WS-ACC TO REJ-ACC.
+           MOVE WS-DATE TO REJ-DATE.
+
+           READ ACCOUNT-MASTER
+              INVALID KEY
+                 MOVE 'Y' TO WS-ACCT-REJECT
+                 MOVE 91 TO REJ-RC
+                 MOVE "UNKNOWN ACCOUNT" TO REJ-MSG
+              NOT INVALID KEY
+                 IF NOT ACCT-ACTIVE
+                    MOVE 'Y' TO WS-ACCT-REJECT
+                    MOVE 92 TO REJ-RC
+                    MOVE "INACTIVE ACCOUNT" TO REJ-MSG
+                 ELSE
+                    IF ACCT-LAST-RUN-DATE = WS-DATE-YMD
+                       MOVE 'Y' TO WS-ACCT-REJECT
+                       MOVE 93 TO REJ-RC
+                       MOVE "DUPLICATE ACCOUNT RUN" TO REJ-MSG
+                    END-IF
+                 END-IF
+           END-READ.
+
+       295-MARK-ACCOUNT-RUN.
+
+      * Stamped only once a record is fully accepted, so a record
+      * that loancalc or the negative-payment check later rejects
+      * does not falsely block a corrected rerun of that same
+      * account/date as a "duplicate" run.
+           MOVE WS-DATE-YMD TO ACCT-LAST-RUN-DATE.
+           REWRITE ACCOUNT-MASTER-REC.
+
+       250-BUILD-SCHEDULE.
+
+           COMPUTE WS-SCH-RATE = (INT-RATE / 12 / 100).
+           COMPUTE WS-SCH-BALANCE = PRIN-AMT.
+           COMPUTE WS-SCH-MONTHS = TIMEYR * 12.
+           IF LOAN-TYPE-GRACE
+               MOVE GRACE-MONTHS TO WS-SCH-GRACE-MOS
+           ELSE
+               MOVE ZERO TO WS-SCH-GRACE-MOS
+           END-IF.
+
+           PERFORM 260-SCHEDULE-LINE
+               VARYING WS-SCH-IDX FROM 1 BY 1
+               UNTIL WS-SCH-IDX > WS-SCH-MONTHS.
+
+       260-SCHEDULE-LINE.
+
+      * During a loan's grace period the installment is interest-only
+      * and the outstanding balance does not amortize.
+           COMPUTE WS-SCH-INT = WS-SCH-BALANCE * WS-SCH-RATE.
+           IF LOAN-TYPE-GRACE AND WS-SCH-IDX <= WS-SCH-GRACE-MOS
+               MOVE ZERO TO WS-SCH-PRIN
+           ELSE
+               COMPUTE WS-SCH-PRIN = PAYMENT - WS-SCH-INT
+           END-IF.
+           COMPUTE WS-SCH-BALANCE = WS-SCH-BALANCE - WS-SCH-PRIN.
+
+           MOVE WS-ACC TO SCH-ACC.
+           MOVE WS-SCH-IDX TO SCH-MONTH.
+           MOVE WS-SCH-PRIN TO SCH-PRINCIPAL.
+           MOVE WS-SCH-INT TO SCH-INTEREST.
+           MOVE WS-SCH-BALANCE TO SCH-BALANCE.
+           WRITE SCHEDULE-REC.
+
+       270-WRITE-JSON.
+
+           MOVE PAYMENT TO WS-JSON-PAY-ED.
+           STRING '{"account":"' DELIMITED BY SIZE
+                  WS-ACC DELIMITED BY SPACE
+                  '","currency":"' DELIMITED BY SIZE
+                  WS-CURRENCY DELIMITED BY SIZE
+                  '","payment":' DELIMITED BY SIZE
+                  WS-JSON-PAY-ED DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+                  INTO JSON-REC
+           END-STRING.
+           WRITE JSON-REC.
+
+       280-ACCUM-GL-CURRENCY.
+
+      * Accumulate this run's GL total per currency rather than
+      * one currency-blind grand total, so 360-WRITE-GL-BATCH can
+      * post a balanced DR/CR pair per currency instead of adding
+      * e.g. USD and EUR payments together.
+           MOVE ZERO TO WS-GL-CURR-FOUND.
+           PERFORM 281-FIND-GL-CURRENCY
+               VARYING WS-GL-CURR-SUB FROM 1 BY 1
+               UNTIL WS-GL-CURR-SUB > WS-GL-CURR-COUNT.
+
+           IF WS-GL-CURR-FOUND = ZERO
+              IF WS-GL-CURR-COUNT < WS-GL-CURR-MAX
+                 ADD 1 TO WS-GL-CURR-COUNT
+                 MOVE WS-CURRENCY TO WS-GL-CURR-CODE(WS-GL-CURR-COUNT)
+                 MOVE PAYMENT TO WS-GL-CURR-AMT(WS-GL-CURR-COUNT)
+              ELSE
+                 DISPLAY "GL CURRENCY TABLE FULL, DROPPING: "
+                         WS-CURRENCY
+              END-IF
+           ELSE
+              ADD PAYMENT TO WS-GL-CURR-AMT(WS-GL-CURR-FOUND)
+           END-IF.
+
+       281-FIND-GL-CURRENCY.
+
+           IF WS-GL-CURR-FOUND = ZERO
+              AND WS-GL-CURR-CODE(WS-GL-CURR-SUB) = WS-CURRENCY
+                 MOVE WS-GL-CURR-SUB TO WS-GL-CURR-FOUND
+           END-IF.
+
+       290-WRITE-AUDIT.
+
+           MOVE WS-ACC TO AUD-ACC.
+           MOVE WS-DATE TO AUD-DATE.
+           MOVE PRIN-AMT TO AUD-PRIN-AMT.
+           MOVE INT-RATE TO AUD-INT-RATE.
+           MOVE TIMEYR TO AUD-TIMEYR.
+           MOVE PAYMENT TO AUD-PAYMENT.
+           MOVE RETURN-CODE TO AUD-RC.
+           MOVE ERROR-MSG TO AUD-MSG.
+           MOVE LOAN-TYPE TO AUD-LOAN-TYPE.
+           MOVE GRACE-MONTHS TO AUD-GRACE-MONTHS.
+           MOVE BALLOON-PCT TO AUD-BALLOON-PCT.
+           WRITE AUDIT-REC.
+
+       400-UPDATE-CHECKPOINT.
+
+           MOVE WS-RUN-FROM-YMD TO CKPT-FROM.
+           MOVE WS-RUN-TO-YMD TO CKPT-TO.
+           MOVE WS-ACC TO CKPT-LAST-ACC.
+           MOVE WS-READ-COUNTER TO CKPT-READ-COUNTER.
+           MOVE WS-COUNTER TO CKPT-WRITE-COUNTER.
+           MOVE WS-DISC-COUNTER TO CKPT-DISC-COUNTER.
+           MOVE WS-REJ-COUNTER TO CKPT-REJ-COUNTER.
+           MOVE WS-CKPT-SKIP-COUNTER TO CKPT-SKIP-COUNTER.
+           MOVE WS-SUM-PAY TO CKPT-SUM-PAY.
+           MOVE WS-GL-CURR-COUNT TO CKPT-GL-CURR-COUNT.
+           MOVE WS-GL-CURR-TOTALS TO CKPT-GL-CURR-TOTALS.
+           MOVE WS-INPUT-SEQ TO CKPT-INPUT-SEQ.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN CHECKPOINT FILE, STATUS: "
+                      WS-CKPT-STATUS
+           ELSE
+              WRITE CHECKPOINT-REC
+              IF WS-CKPT-STATUS NOT = "00"
+                 DISPLAY "UNABLE TO WRITE CHECKPOINT FILE, STATUS: "
+                         WS-CKPT-STATUS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
 
        300-WRAPUP.
 
+           PERFORM 350-WRITE-RECON.
+           PERFORM 360-WRITE-GL-BATCH.
+           PERFORM 500-CLEAR-CHECKPOINT.
+           PERFORM 550-MARK-RANGE-COMPLETE.
+
            CLOSE LOAN.
            CLOSE CUOTA.
+           CLOSE REJECT-FILE.
+           CLOSE DISCARD-FILE.
+           CLOSE RECON-FILE.
+           CLOSE SCHEDULE-FILE.
+           CLOSE JSON-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE GL-FILE.
+           CLOSE ACCOUNT-MASTER.
            DISPLAY WS-END-LOGMSG.
 
            MOVE 0 TO RETURN-CODE.
 
            GOBACK.
+
+       350-WRITE-RECON.
+
+           MOVE WS-RECON-TITLE TO RECON-REC.
+           WRITE RECON-REC.
+
+           MOVE WS-READ-COUNTER TO RPT-READ.
+           MOVE WS-RECON-READ TO RECON-REC.
+           WRITE RECON-REC.
+
+           MOVE WS-COUNTER TO RPT-WRITTEN.
+           MOVE WS-RECON-WRITTEN TO RECON-REC.
+           WRITE RECON-REC.
+
+           MOVE WS-DISC-COUNTER TO RPT-DISCARDED.
+           MOVE WS-RECON-DISCARDED TO RECON-REC.
+           WRITE RECON-REC.
+
+           MOVE WS-REJ-COUNTER TO RPT-REJECTED.
+           MOVE WS-RECON-REJECTED TO RECON-REC.
+           WRITE RECON-REC.
+
+           MOVE WS-CKPT-SKIP-COUNTER TO RPT-SKIPPED.
+           MOVE WS-RECON-SKIPPED TO RECON-REC.
+           WRITE RECON-REC.
+
+           MOVE WS-SUM-PAY TO RPT-SUMPAY.
+           MOVE WS-RECON-SUMPAY TO RECON-REC.
+           WRITE RECON-REC.
+
+       360-WRITE-GL-BATCH.
+
+      * One balanced journal entry pair per currency: debit the loans
+      * receivable control account and credit the quota clearing
+      * account for that currency's total of the quotas this run
+      * produced, so the GL ties back to 350-WRITE-RECON without
+      * mixing currencies into a single meaningless total.
+           PERFORM 361-WRITE-GL-ENTRY
+               VARYING WS-GL-CURR-SUB FROM 1 BY 1
+               UNTIL WS-GL-CURR-SUB > WS-GL-CURR-COUNT.
+
+       361-WRITE-GL-ENTRY.
+
+           MOVE WS-CDATE TO GL-JE-DATE.
+           MOVE WS-GL-ACCT-RECV TO GL-ACCOUNT.
+           MOVE "DR" TO GL-DRCR.
+           MOVE WS-GL-CURR-CODE(WS-GL-CURR-SUB) TO GL-CURR.
+           MOVE WS-GL-CURR-AMT(WS-GL-CURR-SUB) TO GL-AMOUNT.
+           MOVE WS-GL-DESC TO GL-DESC.
+           WRITE GL-REC.
+
+           MOVE WS-CDATE TO GL-JE-DATE.
+           MOVE WS-GL-ACCT-CLR TO GL-ACCOUNT.
+           MOVE "CR" TO GL-DRCR.
+           MOVE WS-GL-CURR-CODE(WS-GL-CURR-SUB) TO GL-CURR.
+           MOVE WS-GL-CURR-AMT(WS-GL-CURR-SUB) TO GL-AMOUNT.
+           MOVE WS-GL-DESC TO GL-DESC.
+           WRITE GL-REC.
+
+       500-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+              DISPLAY "UNABLE TO CLEAR CHECKPOINT FILE, STATUS: "
+                      WS-CKPT-STATUS
+           ELSE
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       550-MARK-RANGE-COMPLETE.
+
+           MOVE WS-RUN-FROM-YMD TO COMPL-FROM.
+           MOVE WS-RUN-TO-YMD TO COMPL-TO.
+
+           OPEN OUTPUT COMPLETED-FILE.
+           IF WS-COMPL-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN COMPLETED-RANGE FILE, STATUS: "
+                      WS-COMPL-STATUS
+           ELSE
+              WRITE COMPLETED-REC
+              CLOSE COMPLETED-FILE
+           END-IF.
       ******************************************************************
 
 
