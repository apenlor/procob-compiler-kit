@@ -0,0 +1,218 @@
+      ******************************************************************
+      *
+      * Account Master Maintenance
+      * ==========================
+      *
+      * Online add/change/deactivate screen for the account-master
+      * file, so loan officers stop hand-editing the bcuota-input flat
+      * file to register or change an account.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. acctmaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "account-master"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ACCT-NUMBER
+           FILE STATUS IS WS-ACCTM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-MASTER.
+           01 ACCOUNT-MASTER-REC.
+               05 ACCT-NUMBER PIC X(29).
+               05 ACCT-STATUS PIC X(1).
+                   88 ACCT-ACTIVE VALUE "A".
+                   88 ACCT-INACTIVE VALUE "I".
+               05 ACCT-LAST-RUN-DATE PIC 9(8).
+               05 FILLER PIC X(17).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ACCTM-STATUS PIC X(2) VALUE SPACES.
+
+           01 WS-CHOICE PIC X(1) VALUE SPACE.
+               88 WS-CHOICE-ADD    VALUE "A".
+               88 WS-CHOICE-CHANGE VALUE "C".
+               88 WS-CHOICE-DEACT  VALUE "D".
+               88 WS-CHOICE-BULK   VALUE "B".
+               88 WS-CHOICE-QUIT   VALUE "Q".
+
+           01 WS-DONE PIC X(1) VALUE "N".
+               88 WS-IS-DONE VALUE "Y".
+
+           01 WS-BULK-DATE PIC 9(8) VALUE ZERO.
+           01 WS-BULK-COUNT PIC 9(9) VALUE ZERO.
+           01 WS-BULK-EOF PIC X(1) VALUE "N".
+               88 WS-BULK-DONE VALUE "Y".
+
+       SCREEN SECTION.
+           01 SCR-MENU.
+               05 BLANK SCREEN.
+               05 LINE 1  COL 1 VALUE "ACCOUNT MASTER MAINTENANCE".
+               05 LINE 3  COL 1 VALUE "A) ADD ACCOUNT".
+               05 LINE 4  COL 1 VALUE "C) CHANGE ACCOUNT".
+               05 LINE 5  COL 1 VALUE "D) DEACTIVATE ACCOUNT".
+               05 LINE 6  COL 1 VALUE "B) BULK RESET LAST-RUN DATE".
+               05 LINE 7  COL 1 VALUE "Q) QUIT".
+               05 LINE 9  COL 1 VALUE "SELECTION: ".
+               05 LINE 9  COL 12 PIC X(1) USING WS-CHOICE.
+
+           01 SCR-BULK.
+               05 BLANK SCREEN.
+               05 LINE 1 COL 1  VALUE "BULK RESET LAST-RUN DATE".
+               05 LINE 2 COL 1  VALUE "LAST RUN DATE STAMPED".
+               05 LINE 3 COL 1  VALUE "AS (YYYYMMDD): ".
+               05 LINE 3 COL 16 PIC 9(8) USING WS-BULK-DATE.
+
+           01 SCR-ACCOUNT-NEW.
+               05 BLANK SCREEN.
+               05 LINE 1 COL 1  VALUE "ACCOUNT NUMBER : ".
+               05 LINE 1 COL 20 PIC X(29) USING ACCT-NUMBER.
+               05 LINE 2 COL 1  VALUE "STATUS (A/I)   : ".
+               05 LINE 2 COL 20 PIC X(1) USING ACCT-STATUS.
+               05 LINE 3 COL 1  VALUE "LAST RUN (YMD) : ".
+               05 LINE 3 COL 20 PIC 9(8) USING ACCT-LAST-RUN-DATE.
+
+           01 SCR-ACCOUNT.
+               05 BLANK SCREEN.
+               05 LINE 1 COL 1  VALUE "ACCOUNT NUMBER : ".
+               05 LINE 1 COL 20 PIC X(29) FROM ACCT-NUMBER.
+               05 LINE 2 COL 1  VALUE "STATUS (A/I)   : ".
+               05 LINE 2 COL 20 PIC X(1) USING ACCT-STATUS.
+               05 LINE 3 COL 1  VALUE "LAST RUN (YMD) : ".
+               05 LINE 3 COL 20 PIC 9(8) USING ACCT-LAST-RUN-DATE.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-INIT.
+           PERFORM 200-MENU-LOOP UNTIL WS-IS-DONE.
+           PERFORM 900-WRAPUP.
+
+       100-INIT.
+
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCTM-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN ACCOUNT MASTER, STATUS: "
+                      WS-ACCTM-STATUS
+              MOVE 'Y' TO WS-DONE
+           END-IF.
+
+       200-MENU-LOOP.
+
+           MOVE SPACE TO WS-CHOICE.
+           DISPLAY SCR-MENU.
+           ACCEPT SCR-MENU.
+
+           EVALUATE TRUE
+               WHEN WS-CHOICE-ADD
+                   PERFORM 300-ADD-ACCOUNT
+               WHEN WS-CHOICE-CHANGE
+                   PERFORM 400-CHANGE-ACCOUNT
+               WHEN WS-CHOICE-DEACT
+                   PERFORM 500-DEACTIVATE-ACCOUNT
+               WHEN WS-CHOICE-BULK
+                   PERFORM 600-BULK-RESET
+               WHEN WS-CHOICE-QUIT
+                   MOVE 'Y' TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION"
+           END-EVALUATE.
+
+       300-ADD-ACCOUNT.
+
+           MOVE SPACES TO ACCOUNT-MASTER-REC.
+           MOVE "A" TO ACCT-STATUS.
+           MOVE ZERO TO ACCT-LAST-RUN-DATE.
+           DISPLAY SCR-ACCOUNT-NEW.
+           ACCEPT SCR-ACCOUNT-NEW.
+
+           WRITE ACCOUNT-MASTER-REC
+              INVALID KEY
+                 DISPLAY "ACCOUNT ALREADY EXISTS: " ACCT-NUMBER
+              NOT INVALID KEY
+                 DISPLAY "ACCOUNT ADDED: " ACCT-NUMBER
+           END-WRITE.
+
+       400-CHANGE-ACCOUNT.
+
+           DISPLAY "ACCOUNT NUMBER TO CHANGE: " WITH NO ADVANCING.
+           ACCEPT ACCT-NUMBER.
+
+           READ ACCOUNT-MASTER
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND: " ACCT-NUMBER
+              NOT INVALID KEY
+                 DISPLAY SCR-ACCOUNT
+                 ACCEPT SCR-ACCOUNT
+                 REWRITE ACCOUNT-MASTER-REC
+                    INVALID KEY
+                       DISPLAY "UPDATE FAILED: " ACCT-NUMBER
+                    NOT INVALID KEY
+                       DISPLAY "ACCOUNT UPDATED: " ACCT-NUMBER
+                 END-REWRITE
+           END-READ.
+
+       500-DEACTIVATE-ACCOUNT.
+
+           DISPLAY "ACCOUNT NUMBER TO DEACTIVATE: " WITH NO ADVANCING.
+           ACCEPT ACCT-NUMBER.
+
+           READ ACCOUNT-MASTER
+              INVALID KEY
+                 DISPLAY "ACCOUNT NOT FOUND: " ACCT-NUMBER
+              NOT INVALID KEY
+                 MOVE "I" TO ACCT-STATUS
+                 REWRITE ACCOUNT-MASTER-REC
+                    INVALID KEY
+                       DISPLAY "DEACTIVATION FAILED: " ACCT-NUMBER
+                    NOT INVALID KEY
+                       DISPLAY "ACCOUNT DEACTIVATED: " ACCT-NUMBER
+                 END-REWRITE
+           END-READ.
+
+       600-BULK-RESET.
+
+      * The duplicate-run guard in bcuota-with-copybook's 180-LOOKUP-
+      * ACCOUNT stamps ACCT-LAST-RUN-DATE permanently once a record is
+      * accepted. That is fine until an upstream LOAN record for that
+      * date has to be fixed and the batch rerun -- this gives loan
+      * officers a supported way to clear the stamp for every account
+      * that was run on a given date, instead of editing accounts one
+      * at a time on the CHANGE screen.
+           MOVE ZERO TO WS-BULK-COUNT.
+           MOVE "N" TO WS-BULK-EOF.
+           MOVE ZERO TO WS-BULK-DATE.
+           DISPLAY SCR-BULK.
+           ACCEPT SCR-BULK.
+
+           MOVE LOW-VALUES TO ACCT-NUMBER.
+           START ACCOUNT-MASTER KEY IS >= ACCT-NUMBER
+              INVALID KEY
+                 MOVE "Y" TO WS-BULK-EOF
+           END-START.
+
+           PERFORM 610-BULK-SCAN-ONE UNTIL WS-BULK-DONE.
+
+           DISPLAY "ACCOUNTS RESET: " WS-BULK-COUNT.
+
+       610-BULK-SCAN-ONE.
+
+           READ ACCOUNT-MASTER NEXT RECORD
+              AT END
+                 MOVE "Y" TO WS-BULK-EOF
+              NOT AT END
+                 IF ACCT-LAST-RUN-DATE = WS-BULK-DATE
+                    MOVE ZERO TO ACCT-LAST-RUN-DATE
+                    REWRITE ACCOUNT-MASTER-REC
+                    ADD 1 TO WS-BULK-COUNT
+                 END-IF
+           END-READ.
+
+       900-WRAPUP.
+
+           CLOSE ACCOUNT-MASTER.
+           GOBACK.
+      ******************************************************************
