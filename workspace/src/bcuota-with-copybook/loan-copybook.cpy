@@ -9,6 +9,12 @@
                10  PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
                10  INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
                10  TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10  LOAN-TYPE     PIC X(01)      VALUE "L".
+                   88  LOAN-TYPE-LEVEL   VALUE "L".
+                   88  LOAN-TYPE-GRACE   VALUE "G".
+                   88  LOAN-TYPE-BALLOON VALUE "B".
+               10  GRACE-MONTHS  PIC 9(02)      VALUE ZERO.
+               10  BALLOON-PCT   PIC 9(02)V9(02) VALUE ZERO.
 
            05  OUTPUT-MSG.
                10  PAYMENT       PIC S9(7)V9(2) USAGE IS DISPLAY.
