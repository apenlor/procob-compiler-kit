@@ -19,12 +19,24 @@
            05 WS-ERROR      PIC X(01) VALUE 'N'.
            05 WS-MSG00      PIC X(20) VALUE 'OK'.
            05 WS-MSG10      PIC X(20) VALUE 'INVALID INT. RATE'.
+           05 WS-MSG11      PIC X(20) VALUE 'INVALID PRIN. AMOUNT'.
            05 WS-MSG12      PIC X(20) VALUE 'INVALID NUMBER YEARS'.
+           05 WS-MSG13      PIC X(20) VALUE 'NUMBER YEARS TOO BIG'.
+           05 WS-MSG14      PIC X(20) VALUE 'INVALID LOAN TYPE'.
+           05 WS-MSG15      PIC X(20) VALUE 'INVALID GRACE PERIOD'.
+           05 WS-MSG16      PIC X(20) VALUE 'INVALID BALLOON PCT'.
+           05 WS-MSG17      PIC X(20) VALUE 'PAYMENT AMT OVERFLOW'.
+       01  WS-LIMITS.
+           05 WS-MAX-TIMEYR PIC 9(2) VALUE 40.
+           05 WS-MAX-BALLOON PIC 9(2)V9(2) VALUE 99.99.
        01  AUX-VARS.
            05 MONTHLY-RATE  USAGE IS COMP-2.
            05 AUX-X         USAGE IS COMP-2.
            05 AUX-Y         USAGE IS COMP-2.
            05 AUX-Z         USAGE IS COMP-2.
+           05 AUX-TERM-MOS  USAGE IS COMP-2.
+           05 AUX-AMORT-MOS USAGE IS COMP-2.
+           05 AUX-BALLOON-AMT USAGE IS COMP-2.
 
        LINKAGE SECTION.
       * Data to share with COBOL subroutines
@@ -45,21 +57,106 @@
                MOVE 10 TO RETURN-CODE
                MOVE 'Y' TO WS-ERROR
            ELSE
-               IF TIMEYR <= 0
-                   MOVE WS-MSG12 TO ERROR-MSG
-                   MOVE 12 TO RETURN-CODE
+               IF PRIN-AMT <= 0
+                   MOVE WS-MSG11 TO ERROR-MSG
+                   MOVE 11 TO RETURN-CODE
                    MOVE 'Y' TO WS-ERROR
+               ELSE
+                   IF TIMEYR <= 0
+                       MOVE WS-MSG12 TO ERROR-MSG
+                       MOVE 12 TO RETURN-CODE
+                       MOVE 'Y' TO WS-ERROR
+                   ELSE
+                       IF TIMEYR > WS-MAX-TIMEYR
+                           MOVE WS-MSG13 TO ERROR-MSG
+                           MOVE 13 TO RETURN-CODE
+                           MOVE 'Y' TO WS-ERROR
+                       ELSE
+                           PERFORM 110-VALIDATE-LOAN-TYPE
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
+
+       110-VALIDATE-LOAN-TYPE.
+           IF NOT LOAN-TYPE-LEVEL AND NOT LOAN-TYPE-GRACE
+                                  AND NOT LOAN-TYPE-BALLOON
+               MOVE WS-MSG14 TO ERROR-MSG
+               MOVE 14 TO RETURN-CODE
+               MOVE 'Y' TO WS-ERROR
+           ELSE
+               IF LOAN-TYPE-GRACE
+                  AND (GRACE-MONTHS <= 0 OR GRACE-MONTHS >= TIMEYR * 12)
+                   MOVE WS-MSG15 TO ERROR-MSG
+                   MOVE 15 TO RETURN-CODE
+                   MOVE 'Y' TO WS-ERROR
+               ELSE
+                   IF LOAN-TYPE-BALLOON
+                      AND (BALLOON-PCT <= 0
+                       OR BALLOON-PCT > WS-MAX-BALLOON)
+                       MOVE WS-MSG16 TO ERROR-MSG
+                       MOVE 16 TO RETURN-CODE
+                       MOVE 'Y' TO WS-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
        200-PROCESS.
            INITIALIZE AUX-VARS.
            COMPUTE MONTHLY-RATE = (INT-RATE / 12 / 100).
+           EVALUATE TRUE
+               WHEN LOAN-TYPE-GRACE
+                   PERFORM 220-GRACE-PAYMENT
+               WHEN LOAN-TYPE-BALLOON
+                   PERFORM 230-BALLOON-PAYMENT
+               WHEN OTHER
+                   PERFORM 210-LEVEL-PAYMENT
+           END-EVALUATE.
+           IF WS-ERROR = 'N'
+               MOVE WS-MSG00 TO ERROR-MSG
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       210-LEVEL-PAYMENT.
            COMPUTE AUX-X = ((1 + MONTHLY-RATE) ** (TIMEYR*12)).
            COMPUTE AUX-Y = AUX-X * MONTHLY-RATE.
            COMPUTE AUX-Z = (AUX-X - 1) / AUX-Y.
-           COMPUTE PAYMENT = PRIN-AMT / AUX-Z.
-           MOVE WS-MSG00 TO ERROR-MSG.
-           MOVE 0 TO RETURN-CODE.
+           COMPUTE PAYMENT = PRIN-AMT / AUX-Z
+               ON SIZE ERROR
+                   PERFORM 240-PAYMENT-OVERFLOW
+           END-COMPUTE.
+
+       220-GRACE-PAYMENT.
+      * Interest-only during GRACE-MONTHS, then a level annuity over
+      * the remaining term amortizes the full principal.
+           COMPUTE AUX-AMORT-MOS = (TIMEYR * 12) - GRACE-MONTHS.
+           COMPUTE AUX-X = ((1 + MONTHLY-RATE) ** AUX-AMORT-MOS).
+           COMPUTE AUX-Y = AUX-X * MONTHLY-RATE.
+           COMPUTE AUX-Z = (AUX-X - 1) / AUX-Y.
+           COMPUTE PAYMENT = PRIN-AMT / AUX-Z
+               ON SIZE ERROR
+                   PERFORM 240-PAYMENT-OVERFLOW
+           END-COMPUTE.
+
+       230-BALLOON-PAYMENT.
+      * Level payments amortize everything except the balloon
+      * percentage of principal, which remains due at final maturity.
+           COMPUTE AUX-BALLOON-AMT = PRIN-AMT * (BALLOON-PCT / 100).
+           COMPUTE AUX-TERM-MOS = TIMEYR * 12.
+           COMPUTE AUX-X = ((1 + MONTHLY-RATE) ** AUX-TERM-MOS).
+           COMPUTE AUX-Y = AUX-X * MONTHLY-RATE.
+           COMPUTE AUX-Z = (AUX-X - 1) / AUX-Y.
+           COMPUTE PAYMENT =
+               ((PRIN-AMT * AUX-X) - AUX-BALLOON-AMT) * MONTHLY-RATE
+               / (AUX-X - 1)
+               ON SIZE ERROR
+                   PERFORM 240-PAYMENT-OVERFLOW
+           END-COMPUTE.
+
+       240-PAYMENT-OVERFLOW.
+           MOVE WS-MSG17 TO ERROR-MSG.
+           MOVE 17 TO RETURN-CODE.
+           MOVE 'Y' TO WS-ERROR.
 
        300-WRAPUP.
            GOBACK.
